@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOIN-PEOPLE-INVENTIONS.
+       DATE-WRITTEN. AUGUST 9TH 2026.
+       AUTHOR. KEVIN DE NOTARIIS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> IN-FILE1 and IN-FILE4 are assigned to run-dated names,
+           *> built by 045-BUILD-FILE-NAMES from the day's run date,
+           *> the same way COUNT-ENTRIES names its own dated copies of
+           *> these same two files. ASSIGN TO DYNAMIC is required here,
+           *> not plain ASSIGN TO - under this dialect a plain ASSIGN
+           *> TO identifier-1 is resolved as an external (ddname-
+           *> style) reference and never opens the file whose name is
+           *> actually sitting in the WS field at run time, only
+           *> ASSIGN TO DYNAMIC does.
+           SELECT IN-FILE1 ASSIGN TO DYNAMIC WS-IN-FILE1-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-IN-FILE1.
+           SELECT IN-FILE4 ASSIGN TO DYNAMIC WS-IN-FILE4-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-IN-FILE4.
+           SELECT OUT-FILE ASSIGN TO "join_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-OUT-FILE.
+
+           *> one-record control file carrying the run date COUNT-
+           *> ENTRIES actually used for its own dated file names, so
+           *> this program can pick up that same date instead of
+           *> deriving its own - see 040-GET-CURRENT-DATE, and COUNT-
+           *> ENTRIES' SELECT RUN-DATE-FILE/042-WRITE-RUN-DATE-FILE.
+           SELECT RUN-DATE-FILE ASSIGN TO "rundate.txt"
+               FILE STATUS IS FS-RUN-DATE-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD IN-FILE1.
+               01 IN-FILE1-REC PIC X(50).
+                   *>02 NAME-IN-FILE1    PIC A(20).
+                   *>02 SURNAME-IN-FILE1 PIC A(20).
+                   *>02 PHONE-IN-FILE1   PIC 9(10).
+
+           FD IN-FILE4.
+               01 IN-FILE4-REC PIC X(64).
+                   *>02 SURNAME-IN-FILE4             PIC X(20).
+                   *>02 INVENTION-IN-FILE4           PIC X(40).
+                   *>02 YEAR-OF-DISCOVERY-IN-FILE4   PIC 9(4).
+
+           FD OUT-FILE.
+               01 OUT-FILE-REC PIC X(110).
+
+           FD RUN-DATE-FILE.
+               01 RUN-DATE-FILE-REC PIC X(8).
+
+       WORKING-STORAGE SECTION.
+
+           *> define the file entries.
+           01 FE-IN-FILE1.
+             02 FE-NAME-IN-FILE1    PIC A(20).
+             02 FE-SURNAME-IN-FILE1 PIC A(20).
+             02 FE-PHONE-IN-FILE1   PIC 9(10).
+
+           01 FE-IN-FILE4.
+             02 FE-SURNAME-IN-FILE4             PIC X(20).
+             02 FE-INVENTION-IN-FILE4           PIC X(40).
+             02 FE-YEAR-OF-DISCOVERY-IN-FILE4   PIC 9(4).
+
+           *> define the file status flags.
+           01 FS-IN-FILE1 PIC 99.
+           01 FS-IN-FILE4 PIC 99.
+           01 FS-OUT-FILE PIC 99.
+           01 FS-RUN-DATE-FILE PIC 99.
+
+           *> define the number of IN-FILE4 records loaded into
+           *> FILE4-TABLE, and the table itself, keyed on surname, that
+           *> IN-FILE1 records are matched against.
+           01 FILE4-COUNT PIC 9(4) VALUE ZERO.
+
+           01 FILE4-TABLE.
+               02 FILE4-ENTRY OCCURS 1 TO 500 TIMES
+                              DEPENDING ON FILE4-COUNT
+                              INDEXED BY T4-IDX.
+                   03 T4-SURNAME    PIC X(20).
+                   03 T4-INVENTION  PIC X(40).
+                   03 T4-YEAR       PIC 9(4).
+                   03 T4-MATCHED    PIC 9.
+                       88  T4-WAS-MATCHED VALUE 1.
+
+           *> define the report line written to OUT-FILE for every
+           *> matched pair, every FILE1-only surname and every
+           *> FILE4-only surname.
+           01 REPORT-LINE.
+               02 RL-SURNAME    PIC X(20).
+               02 FILLER        PIC X(01) VALUE SPACE.
+               02 RL-NAME       PIC X(20).
+               02 FILLER        PIC X(01) VALUE SPACE.
+               02 RL-PHONE      PIC 9(10).
+               02 FILLER        PIC X(01) VALUE SPACE.
+               02 RL-INVENTION  PIC X(40).
+               02 FILLER        PIC X(01) VALUE SPACE.
+               02 RL-YEAR       PIC 9(4).
+               02 FILLER        PIC X(01) VALUE SPACE.
+               02 RL-TAG        PIC X(11).
+
+           *> define the running totals displayed at the end of the
+           *> run.
+           01 MATCH-COUNT      PIC 9(4) VALUE ZERO.
+           01 FILE1-ONLY-COUNT PIC 9(4) VALUE ZERO.
+           01 FILE4-ONLY-COUNT PIC 9(4) VALUE ZERO.
+
+           *> define the surname-lookup result for the IN-FILE1
+           *> record currently being processed.
+           01 MATCH-FOUND-FLAG PIC 9 VALUE ZERO.
+               88  MATCH-FOUND VALUE 1.
+
+           *> define the conditions to exit the various loops.
+           01 LOOP-EXIT-FLAG PIC 9 VALUE ZERO.
+               88  EXIT-FLAG VALUE 1.
+           01 FILE4-LOOP-EXIT-FLAG PIC 9 VALUE ZERO.
+               88  EXIT-FLAG-FILE4 VALUE 1.
+
+           *> define the run date, used to build the run-dated
+           *> IN-FILE1/IN-FILE4 names below.
+           01 WS-RUN-DATE-TEXT PIC X(8).
+
+           *> define the run-dated IN-FILE1 and IN-FILE4 names, built
+           *> by 045-BUILD-FILE-NAMES from WS-RUN-DATE-TEXT.
+           01 WS-IN-FILE1-NAME PIC X(35).
+           01 WS-IN-FILE4-NAME PIC X(35).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 040-GET-CURRENT-DATE.
+
+           PERFORM 045-BUILD-FILE-NAMES.
+
+           PERFORM 050-OPEN-FILES.
+
+           PERFORM 100-LOAD-FILE4-TABLE.
+           CLOSE IN-FILE4.
+
+           PERFORM 200-MATCH-FILE1-RECORDS UNTIL EXIT-FLAG.
+           CLOSE IN-FILE1.
+
+           PERFORM 395-REPORT-FILE4-ONLY-ENTRIES.
+           CLOSE OUT-FILE.
+
+           PERFORM 500-DISPLAY-RESULTS.
+
+       STOP RUN.
+
+       *> picks up the run date COUNT-ENTRIES used for its own dated
+       *> file names, from RUN-DATE-FILE, so a run of this program on
+       *> a later calendar day than the original COUNT-ENTRIES run
+       *> still looks for that same day's dated input files rather
+       *> than today's. When RUN-DATE-FILE does not exist
+       *> (FS-RUN-DATE-FILE = '35', e.g. this program run standalone,
+       *> outside the JCL chain) the run date is derived the way it
+       *> always has been, from today's date.
+       040-GET-CURRENT-DATE.
+           OPEN INPUT RUN-DATE-FILE
+           IF FS-RUN-DATE-FILE EQUAL '35' THEN
+               ACCEPT WS-RUN-DATE-TEXT FROM DATE YYYYMMDD
+           ELSE
+               IF FS-RUN-DATE-FILE NOT EQUAL '00' THEN
+                   DISPLAY "SOMETHING WRONG WHEN OPENING "
+                       "RUN-DATE-FILE"
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               READ RUN-DATE-FILE INTO WS-RUN-DATE-TEXT
+               IF FS-RUN-DATE-FILE NOT EQUAL '00' THEN
+                   DISPLAY "SOMETHING WRONG WHEN READING "
+                       "RUN-DATE-FILE"
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               CLOSE RUN-DATE-FILE
+           END-IF.
+
+       *> builds the run-dated IN-FILE1 and IN-FILE4 names from the
+       *> run date, matching the names COUNT-ENTRIES builds for that
+       *> same day's copies of these two files.
+       045-BUILD-FILE-NAMES.
+           STRING "inputfile1_" WS-RUN-DATE-TEXT ".txt"
+               DELIMITED BY SIZE INTO WS-IN-FILE1-NAME
+           STRING "inputfile4_" WS-RUN-DATE-TEXT ".txt"
+               DELIMITED BY SIZE INTO WS-IN-FILE4-NAME.
+
+       050-OPEN-FILES.
+           OPEN INPUT IN-FILE1
+           IF FS-IN-FILE1 NOT EQUAL '00' THEN
+               DISPLAY "SOMETHING WRONG WHEN OPENING FILE 1"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT IN-FILE4
+           IF FS-IN-FILE4 NOT EQUAL '00' THEN
+               DISPLAY "SOMETHING WRONG WHEN OPENING FILE 4"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT OUT-FILE
+           IF FS-OUT-FILE NOT EQUAL '00' THEN
+               DISPLAY "SOMETHING WRONG WHEN OPENING OUT-FILE"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       *> loads every IN-FILE4 record into FILE4-TABLE, keyed on
+       *> surname, so IN-FILE1 can be probed against it.
+       100-LOAD-FILE4-TABLE.
+           PERFORM 110-LOAD-FILE4-RECORD UNTIL EXIT-FLAG-FILE4.
+
+       110-LOAD-FILE4-RECORD.
+           READ IN-FILE4 INTO FE-IN-FILE4
+
+           IF FS-IN-FILE4 NOT EQUAL '00' AND FS-IN-FILE4 NOT EQUAL '10'
+           THEN
+               DISPLAY "SOMETHING WENT WRONG WHEN READING FILE4"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF FS-IN-FILE4 EQUAL '00' THEN
+               ADD 1 TO FILE4-COUNT
+               SET T4-IDX TO FILE4-COUNT
+               MOVE FE-SURNAME-IN-FILE4 TO T4-SURNAME(T4-IDX)
+               MOVE FE-INVENTION-IN-FILE4 TO T4-INVENTION(T4-IDX)
+               MOVE FE-YEAR-OF-DISCOVERY-IN-FILE4 TO T4-YEAR(T4-IDX)
+               MOVE ZERO TO T4-MATCHED(T4-IDX)
+           END-IF
+
+           IF FS-IN-FILE4 EQUAL '10' THEN
+               SET EXIT-FLAG-FILE4 TO TRUE
+           END-IF.
+
+       *> reads one IN-FILE1 record and matches it against
+       *> FILE4-TABLE by surname.
+       200-MATCH-FILE1-RECORDS.
+           READ IN-FILE1 INTO FE-IN-FILE1
+
+           IF FS-IN-FILE1 NOT EQUAL '00' AND FS-IN-FILE1 NOT EQUAL '10'
+           THEN
+               DISPLAY "SOMETHING WENT WRONG WHEN READING FILE1"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF FS-IN-FILE1 EQUAL '00' THEN
+               PERFORM 210-SRCHFOR-SURNAME-IN-FILE4
+               IF MATCH-FOUND THEN
+                   ADD 1 TO MATCH-COUNT
+               ELSE
+                   ADD 1 TO FILE1-ONLY-COUNT
+                   PERFORM 230-WRITE-FILE1-ONLY-LINE
+               END-IF
+           END-IF
+
+           IF FS-IN-FILE1 EQUAL '10' THEN
+               SET EXIT-FLAG TO TRUE
+           END-IF.
+
+       *> checks the surname of the IN-FILE1 record currently being
+       *> processed against every entry in FILE4-TABLE, rather than
+       *> stopping at the first hit, so a surname that appears more
+       *> than once in FILE4-TABLE (e.g. one person with two
+       *> inventions) gets a combined report line written for every
+       *> one of its entries, and every one of those entries is
+       *> flagged so it is not reported again as a FILE4-only surname.
+       210-SRCHFOR-SURNAME-IN-FILE4.
+           MOVE ZERO TO MATCH-FOUND-FLAG
+           PERFORM 212-CHECK-FILE4-TABLE-ENTRY
+               VARYING T4-IDX FROM 1 BY 1
+               UNTIL T4-IDX > FILE4-COUNT.
+
+       *> checks one FILE4-TABLE entry against the IN-FILE1 record
+       *> currently being processed.
+       212-CHECK-FILE4-TABLE-ENTRY.
+           IF T4-SURNAME(T4-IDX) EQUAL FE-SURNAME-IN-FILE1 THEN
+               SET MATCH-FOUND TO TRUE
+               SET T4-WAS-MATCHED(T4-IDX) TO TRUE
+               PERFORM 220-WRITE-MATCH-LINE
+           END-IF.
+
+       *> writes one combined report line for a matched person.
+       220-WRITE-MATCH-LINE.
+           MOVE SPACES TO REPORT-LINE
+           MOVE FE-SURNAME-IN-FILE1 TO RL-SURNAME
+           MOVE FE-NAME-IN-FILE1 TO RL-NAME
+           MOVE FE-PHONE-IN-FILE1 TO RL-PHONE
+           MOVE T4-INVENTION(T4-IDX) TO RL-INVENTION
+           MOVE T4-YEAR(T4-IDX) TO RL-YEAR
+           MOVE 'MATCHED    ' TO RL-TAG
+           WRITE OUT-FILE-REC FROM REPORT-LINE.
+
+       *> writes one report line for a surname present in IN-FILE1
+       *> but not found in IN-FILE4.
+       230-WRITE-FILE1-ONLY-LINE.
+           MOVE SPACES TO REPORT-LINE
+           MOVE FE-SURNAME-IN-FILE1 TO RL-SURNAME
+           MOVE FE-NAME-IN-FILE1 TO RL-NAME
+           MOVE FE-PHONE-IN-FILE1 TO RL-PHONE
+           MOVE 'FILE1 ONLY ' TO RL-TAG
+           WRITE OUT-FILE-REC FROM REPORT-LINE.
+
+       *> drives 400-REPORT-FILE4-ONLY-ENTRY across the whole of
+       *> FILE4-TABLE, once IN-FILE1 has been fully processed.
+       395-REPORT-FILE4-ONLY-ENTRIES.
+           PERFORM 400-REPORT-FILE4-ONLY-ENTRY
+               VARYING T4-IDX FROM 1 BY 1 UNTIL T4-IDX > FILE4-COUNT.
+
+       *> reports the current FILE4-TABLE entry as a FILE4-only
+       *> surname, unless it was already matched against IN-FILE1.
+       400-REPORT-FILE4-ONLY-ENTRY.
+           IF NOT T4-WAS-MATCHED(T4-IDX) THEN
+               ADD 1 TO FILE4-ONLY-COUNT
+               PERFORM 410-WRITE-FILE4-ONLY-LINE
+           END-IF.
+
+       *> writes one report line for a surname present in IN-FILE4
+       *> but not found in IN-FILE1.
+       410-WRITE-FILE4-ONLY-LINE.
+           MOVE SPACES TO REPORT-LINE
+           MOVE T4-SURNAME(T4-IDX) TO RL-SURNAME
+           MOVE T4-INVENTION(T4-IDX) TO RL-INVENTION
+           MOVE T4-YEAR(T4-IDX) TO RL-YEAR
+           MOVE 'FILE4 ONLY ' TO RL-TAG
+           WRITE OUT-FILE-REC FROM REPORT-LINE.
+
+       500-DISPLAY-RESULTS.
+           DISPLAY "Number of matched surnames: "
+           DISPLAY MATCH-COUNT
+           DISPLAY "Number of file1-only surnames: "
+           DISPLAY FILE1-ONLY-COUNT
+           DISPLAY "Number of file4-only surnames: "
+           DISPLAY FILE4-ONLY-COUNT.
