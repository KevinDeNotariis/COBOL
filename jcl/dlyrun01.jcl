@@ -0,0 +1,114 @@
+//DLYRUN01 JOB (ACCTNO),'DAILY BATCH RUN',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*********************************************************
+//* DAILY BATCH STREAM.                                    *
+//*                                                         *
+//* STEP010 RUNS COUNT-ENTRIES AGAINST THE DAY'S FOUR       *
+//* INPUT FILES.  STEP020 THEN RUNS CHECKNAMES_LINE_SEQ     *
+//* AGAINST THE SAME DAY'S ROSTER, BUT ONLY IF STEP010      *
+//* CAME BACK CLEAN - THE COND PARAMETER ON STEP020 SKIPS   *
+//* IT ONLY WHEN STEP010 MOVED RETURN-CODE 8 BEFORE          *
+//* STOPPING (A HARD I/O OR CONTROL-FILE ERROR).  A          *
+//* CONTROL-TOTAL OUT-OF-BALANCE CONDITION SETS RETURN-CODE *
+//* TO 4, WHICH DOES NOT MATCH COND=(8,EQ,...) AND SO DOES   *
+//* NOT SKIP STEP020 - IT IS A WARNING ON THE RUN, NOT A     *
+//* REASON TO WITHHOLD THE NAME-CHECK REPORT.               *
+//*                                                         *
+//* TO RESTART THIS STREAM PARTWAY THROUGH (FOR EXAMPLE,    *
+//* AFTER STEP020 ABENDS ON A BAD FS-IN-FILE STATUS),       *
+//* RESUBMIT THIS JOB WITH A RESTART= PARAMETER NAMING THE  *
+//* STEP TO RESTART FROM, E.G. RESTART=STEP020 - STEP010    *
+//* WILL BE BYPASSED SINCE IT ALREADY COMPLETED CLEANLY.    *
+//* STEP010 WRITES THE RUN DATE IT USED TO THE RUNDATE DD   *
+//* BELOW, AND STEP020 READS THAT SAME DD INSTEAD OF        *
+//* DERIVING TODAY'S DATE ITSELF, SO A RESTART OF STEP020    *
+//* ON A LATER CALENDAR DAY THAN THE ORIGINAL STEP010 RUN    *
+//* STILL LOOKS FOR THE ORIGINAL RUN'S DATED FILES.          *
+//*                                                         *
+//* EACH PROGRAM BUILDS ITS OWN DAY'S INPUT/OUTPUT FILE      *
+//* NAMES AND OPENS THEM WITH ASSIGN TO DYNAMIC, SUPPLYING   *
+//* THE FULLY-QUALIFIED NAME ITSELF AT OPEN TIME RATHER      *
+//* THAN THROUGH A DD STATEMENT - SO THE DATED FEEDS,        *
+//* SORTED WORK FILES, ROSTER AND RESULTS REPORT BELOW HAVE  *
+//* NO DD OF THEIR OWN.  ONLY DD-BOUND FILES (FIXED NAMES,   *
+//* NEVER DATED) APPEAR BELOW, PLUS RUNDATE, LOGFILE AND     *
+//* CTLCNTS, WHICH ARE THEMSELVES FIXED NAMES.  NONE OF      *
+//* THESE EVER NEEDS A DAILY EDIT.                           *
+//*********************************************************
+//*
+//STEP010  EXEC PGM=COUNT-ENTRIES
+//STEPLIB  DD  DSN=DL100.BATCH.LOADLIB,DISP=SHR
+//*
+//* THE DAY'S FOUR INPUT FEEDS AND THE FOUR SORTED WORK
+//* FILES SORTWK1-4 PRODUCE (SRTFIL1-4) ARE ALL OPENED BY
+//* 041-BUILD-FILE-NAMES/ASSIGN TO DYNAMIC UNDER NAMES THE
+//* PROGRAM BUILDS FROM THE RUN DATE, NOT THROUGH A DD - SEE
+//* THE BANNER ABOVE.  NONE OF THEM HAS A DD HERE; THE GDG
+//* BASES THEY RESOLVE TO (DL100.DAILY.INFILE1-4,
+//* DL100.DAILY.SRTFIL1-4) STILL ADVANCE ONE GENERATION PER
+//* DAY UNDER OPERATIONS' CONTROL, THIS STEP JUST NO LONGER
+//* NEEDS A DD TO GET AT THEM.
+//*
+//* THE RUN DATE THIS STEP USES TO BUILD THOSE NAMES, WRITTEN
+//* HERE SO STEP020 CAN READ THE SAME DATE BACK INSTEAD OF
+//* DERIVING ITS OWN - SEE 042-WRITE-RUN-DATE-FILE.  DISP=MOD
+//* WITH CATLG/DELETE, THE SAME PATTERN AS LOGFILE BELOW, SO
+//* THE FIRST-EVER RUN CREATES IT AND EVERY RUN AFTER THAT
+//* OVERLAYS TODAY'S ENTRY (THE PROGRAM OPENS THIS OUTPUT,
+//* NOT EXTEND, SO EACH RUN'S RECORD REPLACES THE LAST).
+//RUNDATE  DD  DSN=DL100.BATCH.RUNDATE,
+//             DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=8)
+//*
+//* PERSISTENT RUN-HISTORY LOG - APPENDED TO EVERY RUN;
+//* DISP=MOD WITH CATLG/DELETE SO THE FIRST-EVER RUN
+//* CREATES IT AND EVERY RUN AFTER THAT APPENDS TO IT.
+//LOGFILE  DD  DSN=DL100.BATCH.LOGFILE,
+//             DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=37)
+//*
+//* OPTIONAL CONTROL-TOTAL FILE.  WHEN OPERATIONS HAS NOT
+//* STAGED AN OVERRIDE FOR TODAY, OMIT THIS DD ENTIRELY -
+//* COUNT-ENTRIES TREATS A MISSING CTLCNTS AS "NO CONTROL
+//* TOTALS SUPPLIED" AND SKIPS BALANCING FOR THE RUN RATHER
+//* THAN FAILING.
+//CTLCNTS  DD  DSN=DL100.DAILY.CTLCNTS,DISP=SHR
+//*
+//* SORT WORK DATA SETS FOR THE FOUR INPUT FILES - SEE
+//* 047-SORT-INPUT-FILES.  SORTWK1-4 ARE PLAIN SORT WORK
+//* SPACE, NOT PROGRAM FILES, SO THEY KEEP A DD HERE.
+//SORTWK1  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK2  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK3  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK4  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=CHECKNAMES_LINE_SEQ,COND=(8,EQ,STEP010)
+//STEPLIB  DD  DSN=DL100.BATCH.LOADLIB,DISP=SHR
+//*
+//* THE RUN DATE STEP010 USED, READ BACK HERE INSTEAD OF
+//* DERIVING TODAY'S DATE - SEE 040-GET-CURRENT-DATE AND THE
+//* BANNER ABOVE.
+//RUNDATE  DD  DSN=DL100.BATCH.RUNDATE,DISP=SHR
+//*
+//* THE DAY'S ROSTER FEED, THE SEARCH-RESULTS REPORT THIS
+//* STEP CREATES, AND THE INDEXED ROSTER MASTER
+//* 060-LOAD-ROSTER-MASTER REBUILDS FROM IT ARE ALL OPENED BY
+//* ASSIGN TO DYNAMIC UNDER RUN-DATED NAMES THE PROGRAM
+//* BUILDS ITSELF (045-BUILD-FILE-NAMES) - SEE THE BANNER
+//* ABOVE.  NONE OF THEM HAS A DD HERE.  THE ROSTER MASTER'S
+//* UNDERLYING KSDS CLUSTER FOR TODAY'S DATED NAME IS DEFINED
+//* EMPTY BY THE SAME DAILY IDCAMS MAINTENANCE STEP THAT
+//* ADVANCES THE GDG GENERATIONS ABOVE, AHEAD OF THIS JOB'S
+//* SUBMISSION.
+//*
+//* FIXED CONTROL FILES: THE NAMES TO SEARCH FOR, AND THE
+//* SEARCH-MODE SWITCH.  MODEFILE MAY BE OMITTED ENTIRELY -
+//* CHECKNAMES_LINE_SEQ DEFAULTS TO SCAN MODE WHEN IT IS NOT
+//* SUPPLIED.
+//NAMELIST DD  DSN=DL100.BATCH.NAMELIST,DISP=SHR
+//MODEFILE DD  DSN=DL100.BATCH.MODEFILE,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
