@@ -6,18 +6,65 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE1 ASSIGN TO "inputfile1.txt"
+           *> the four input files are assigned to run-dated names,
+           *> built by 041-BUILD-FILE-NAMES from the day's run date, so
+           *> each day's feed is kept as its own file instead of being
+           *> overwritten by the next day's run. ASSIGN TO DYNAMIC is
+           *> required here, not plain ASSIGN TO - under this dialect a
+           *> plain ASSIGN TO identifier-1 is resolved as an external
+           *> (ddname-style) reference and never opens the file whose
+           *> name is actually sitting in the WS field at run time, only
+           *> ASSIGN TO DYNAMIC does.
+           SELECT IN-FILE1 ASSIGN TO DYNAMIC WS-IN-FILE1-NAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-IN-FILE1.
-           SELECT IN-FILE2 ASSIGN TO "inputfile2.txt"
+           SELECT IN-FILE2 ASSIGN TO DYNAMIC WS-IN-FILE2-NAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-IN-FILE2.
-           SELECT IN-FILE3 ASSIGN TO "inputfile3.txt"
+           SELECT IN-FILE3 ASSIGN TO DYNAMIC WS-IN-FILE3-NAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-IN-FILE3.
-           SELECT IN-FILE4 ASSIGN TO "inputfile4.txt"
+           SELECT IN-FILE4 ASSIGN TO DYNAMIC WS-IN-FILE4-NAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-IN-FILE4.
+           SELECT LOG-FILE ASSIGN TO "count_entries_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG-FILE.
+           SELECT CTL-COUNTS-FILE ASSIGN TO "expectedcounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CTL-COUNTS.
+
+           *> one-record control file carrying the run date COUNT-
+           *> ENTRIES actually used to build the names above, so
+           *> CHECKNAMES_LINE_SEQ can pick up that same date instead of
+           *> deriving its own - see 042-WRITE-RUN-DATE-FILE, and
+           *> CHECKNAMES_LINE_SEQ's 040-GET-CURRENT-DATE.
+           SELECT RUN-DATE-FILE ASSIGN TO "rundate.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RUN-DATE-FILE.
+
+           *> sort work files, used to sequence each input file on its
+           *> natural key ahead of the count/exception pass.
+           SELECT SORTWK1 ASSIGN TO "sortwk01".
+           SELECT SORTWK2 ASSIGN TO "sortwk02".
+           SELECT SORTWK3 ASSIGN TO "sortwk03".
+           SELECT SORTWK4 ASSIGN TO "sortwk04".
+
+           *> the sequenced work files that 070-COUNT-ENTRIES-IN-FILES
+           *> actually reads, also run-dated so a rerun of an earlier
+           *> day's inputs does not disturb today's sorted files.
+           SELECT SORTED-FILE1 ASSIGN TO DYNAMIC WS-SORTED-FILE1-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SORTED-FILE1.
+           SELECT SORTED-FILE2 ASSIGN TO DYNAMIC WS-SORTED-FILE2-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SORTED-FILE2.
+           SELECT SORTED-FILE3 ASSIGN TO DYNAMIC WS-SORTED-FILE3-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SORTED-FILE3.
+           SELECT SORTED-FILE4 ASSIGN TO DYNAMIC WS-SORTED-FILE4-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SORTED-FILE4.
 
        DATA DIVISION.
        FILE SECTION.
@@ -44,6 +91,63 @@
                    *>02 INVENTION-IN-FILE4           PIC X(40).
                    *>02 YEAR-OF-DISCOVERY-IN-FILE4   PIC 9(4).
 
+           FD LOG-FILE.
+               01 LOG-FILE-REC PIC X(37).
+
+           FD CTL-COUNTS-FILE.
+               01 CTL-COUNTS-REC.
+                   02 CTL-EXPECTED-FILE1 PIC 9(4).
+                   02 CTL-EXPECTED-FILE2 PIC 9(4).
+                   02 CTL-EXPECTED-FILE3 PIC 9(4).
+                   02 CTL-EXPECTED-FILE4 PIC 9(4).
+
+           FD RUN-DATE-FILE.
+               01 RUN-DATE-FILE-REC PIC X(8).
+
+           *> SRT-ORIG-SEQ-FILE1 carries the record's original,
+           *> pre-sort file-arrival sequence number through the sort,
+           *> so the post-sort count/exception pass can still report
+           *> the record's true position in the source feed.
+           SD SORTWK1.
+               01 SORTWK1-REC.
+                   02 SRT-ORIG-SEQ-FILE1 PIC 9(6).
+                   02 SRT-NAME-FILE1    PIC A(20).
+                   02 SRT-SURNAME-FILE1 PIC A(20).
+                   02 SRT-PHONE-FILE1   PIC 9(10).
+
+           SD SORTWK2.
+               01 SORTWK2-REC.
+                   02 SRT-COUNTRY-FILE2 PIC A(20).
+                   02 SRT-CAPITAL-FILE2 PIC A(20).
+
+           SD SORTWK3.
+               01 SORTWK3-REC.
+                   02 SRT-NAME-FILE3         PIC X(20).
+                   02 SRT-NUMB-ANIMALS-FILE3 PIC 9.
+                   02 SRT-PREFERRED-FILE3    PIC X(20).
+
+           *> SRT-ORIG-SEQ-FILE4 carries FILE4's original sequence
+           *> number through the sort, the same way SRT-ORIG-SEQ-FILE1
+           *> does for FILE1.
+           SD SORTWK4.
+               01 SORTWK4-REC.
+                   02 SRT-ORIG-SEQ-FILE4           PIC 9(6).
+                   02 SRT-SURNAME-FILE4            PIC X(20).
+                   02 SRT-INVENTION-FILE4          PIC X(40).
+                   02 SRT-YEAR-OF-DISCOVERY-FILE4  PIC 9(4).
+
+           FD SORTED-FILE1.
+               01 SORTED-FILE1-REC PIC X(56).
+
+           FD SORTED-FILE2.
+               01 SORTED-FILE2-REC PIC A(40).
+
+           FD SORTED-FILE3.
+               01 SORTED-FILE3-REC PIC X(41).
+
+           FD SORTED-FILE4.
+               01 SORTED-FILE4-REC PIC X(70).
+
        WORKING-STORAGE SECTION.
 
            *> define the file entries.
@@ -66,11 +170,36 @@
              02 FE-INVENTION-IN-FILE4           PIC X(40).
              02 FE-YEAR-OF-DISCOVERY-IN-FILE4   PIC 9(4).
 
+           *> define the post-sort file entries for FILE1 and FILE4,
+           *> which carry the original sequence number 046-NUMBER-
+           *> FILE1-RECORDS/048-NUMBER-FILE4-RECORDS attached ahead of
+           *> the sort, so 100-COUNT-ENTRIES-FILE1/250-COUNT-ENTRIES-
+           *> FILE4 can report each exception against its true
+           *> position in the source feed instead of its sorted one.
+           01 FE-SORTED-FILE1.
+             02 FE-ORIG-SEQ-FILE1       PIC 9(6).
+             02 FE-SORTED-NAME-FILE1    PIC A(20).
+             02 FE-SORTED-SURNAME-FILE1 PIC A(20).
+             02 FE-SORTED-PHONE-FILE1   PIC 9(10).
+
+           01 FE-SORTED-FILE4.
+             02 FE-ORIG-SEQ-FILE4                 PIC 9(6).
+             02 FE-SORTED-SURNAME-FILE4           PIC X(20).
+             02 FE-SORTED-INVENTION-FILE4         PIC X(40).
+             02 FE-SORTED-YEAR-OF-DISCOVERY-FILE4 PIC 9(4).
+
            *> define the file status flags
            01 FS-IN-FILE1 PIC 99.
            01 FS-IN-FILE2 PIC 99.
            01 FS-IN-FILE3 PIC 99.
            01 FS-IN-FILE4 PIC 99.
+           01 FS-LOG-FILE PIC 99.
+           01 FS-CTL-COUNTS PIC 99.
+           01 FS-RUN-DATE-FILE PIC 99.
+           01 FS-SORTED-FILE1 PIC 99.
+           01 FS-SORTED-FILE2 PIC 99.
+           01 FS-SORTED-FILE3 PIC 99.
+           01 FS-SORTED-FILE4 PIC 99.
            
            *> define the counters
            01 COUNTER-IN-FILE1 PIC 9(4) VALUE ZERO.
@@ -78,12 +207,85 @@
            01 COUNTER-IN-FILE3 PIC 9(4) VALUE ZERO.
            01 COUNTER-IN-FILE4 PIC 9(4) VALUE ZERO.
 
+           *> define the record numbers, used to identify exceptions.
+           01 REC-NUM-IN-FILE1 PIC 9(6) VALUE ZERO.
+           01 REC-NUM-IN-FILE4 PIC 9(6) VALUE ZERO.
+
+           *> define the exception counters for the field validation.
+           01 EXCEPTION-COUNT-FILE1 PIC 9(4) VALUE ZERO.
+           01 EXCEPTION-COUNT-FILE4 PIC 9(4) VALUE ZERO.
+
+           *> define the sane bounds for YEAR-OF-DISCOVERY validation.
+           01 MIN-YEAR-OF-DISCOVERY PIC 9(4) VALUE 1400.
+           01 WS-CURRENT-DATE.
+               02 WS-CURRENT-YEAR PIC 9(4).
+               02 FILLER          PIC 9(4).
+           01 WS-CURRENT-TIME PIC 9(8).
+
+           *> define the run date as text, used to build the run-dated
+           *> file names below.
+           01 WS-RUN-DATE-TEXT PIC X(8).
+
+           *> define the run-dated input and sorted-file names, built
+           *> by 041-BUILD-FILE-NAMES from WS-RUN-DATE-TEXT.
+           01 WS-IN-FILE1-NAME     PIC X(35).
+           01 WS-IN-FILE2-NAME     PIC X(35).
+           01 WS-IN-FILE3-NAME     PIC X(35).
+           01 WS-IN-FILE4-NAME     PIC X(35).
+           01 WS-SORTED-FILE1-NAME PIC X(35).
+           01 WS-SORTED-FILE2-NAME PIC X(35).
+           01 WS-SORTED-FILE3-NAME PIC X(35).
+           01 WS-SORTED-FILE4-NAME PIC X(35).
+
+           *> define the run-history line appended to LOG-FILE on
+           *> every run: run date, run time and the four counters.
+           01 LOG-LINE.
+               02 LOG-RUN-DATE   PIC 9(8).
+               02 FILLER         PIC X(01) VALUE SPACE.
+               02 LOG-RUN-TIME   PIC 9(8).
+               02 FILLER         PIC X(01) VALUE SPACE.
+               02 LOG-COUNTER1   PIC 9(4).
+               02 FILLER         PIC X(01) VALUE SPACE.
+               02 LOG-COUNTER2   PIC 9(4).
+               02 FILLER         PIC X(01) VALUE SPACE.
+               02 LOG-COUNTER3   PIC 9(4).
+               02 FILLER         PIC X(01) VALUE SPACE.
+               02 LOG-COUNTER4   PIC 9(4).
+
+           *> define the expected counts, read from CTL-COUNTS-FILE,
+           *> that the actual counters are balanced against.
+           01 EXPECTED-COUNT-FILE1 PIC 9(4) VALUE ZERO.
+           01 EXPECTED-COUNT-FILE2 PIC 9(4) VALUE ZERO.
+           01 EXPECTED-COUNT-FILE3 PIC 9(4) VALUE ZERO.
+           01 EXPECTED-COUNT-FILE4 PIC 9(4) VALUE ZERO.
+
+           *> define the out-of-balance switch.
+           01 BALANCE-FLAG PIC 9 VALUE ZERO.
+               88  OUT-OF-BALANCE VALUE 1.
+
+           *> define the switch telling 355-BALANCE-COUNTS whether
+           *> CTL-COUNTS-FILE was actually there to read expected
+           *> counts from; when it is not, balancing is skipped for
+           *> the run rather than stopping the whole count altogether.
+           01 CTL-COUNTS-FLAG PIC 9 VALUE ZERO.
+               88  CTL-COUNTS-AVAILABLE VALUE 1.
+
            *> define the end of the loop
            01 LOOP-EXIT-FLAG PIC 9 VALUE ZERO.
                88  EXIT-FLAG VALUE 1.
 
        PROCEDURE DIVISION.
 
+           PERFORM 040-GET-CURRENT-DATE.
+
+           PERFORM 041-BUILD-FILE-NAMES.
+
+           PERFORM 042-WRITE-RUN-DATE-FILE.
+
+           PERFORM 045-READ-CONTROL-COUNTS.
+
+           PERFORM 047-SORT-INPUT-FILES.
+
            PERFORM 050-OPEN-INPUT-FILES.
 
            PERFORM 070-COUNT-ENTRIES-IN-FILES.
@@ -92,27 +294,231 @@
 
            PERFORM 350-DISPLAY-RESULTS.
 
+           PERFORM 355-BALANCE-COUNTS.
+
+           PERFORM 360-LOG-RUN-RESULTS.
+
        STOP RUN.
 
-       050-OPEN-INPUT-FILES.
+       040-GET-CURRENT-DATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+       *> builds the run-dated input and sorted-file names from the
+       *> run date, so each day's feed and its sorted work file are
+       *> kept apart from every other day's.
+       041-BUILD-FILE-NAMES.
+           MOVE WS-CURRENT-DATE TO WS-RUN-DATE-TEXT
+
+           STRING "inputfile1_" WS-RUN-DATE-TEXT ".txt"
+               DELIMITED BY SIZE INTO WS-IN-FILE1-NAME
+           STRING "inputfile2_" WS-RUN-DATE-TEXT ".txt"
+               DELIMITED BY SIZE INTO WS-IN-FILE2-NAME
+           STRING "inputfile3_" WS-RUN-DATE-TEXT ".txt"
+               DELIMITED BY SIZE INTO WS-IN-FILE3-NAME
+           STRING "inputfile4_" WS-RUN-DATE-TEXT ".txt"
+               DELIMITED BY SIZE INTO WS-IN-FILE4-NAME
+
+           STRING "inputfile1_" WS-RUN-DATE-TEXT "_sorted.txt"
+               DELIMITED BY SIZE INTO WS-SORTED-FILE1-NAME
+           STRING "inputfile2_" WS-RUN-DATE-TEXT "_sorted.txt"
+               DELIMITED BY SIZE INTO WS-SORTED-FILE2-NAME
+           STRING "inputfile3_" WS-RUN-DATE-TEXT "_sorted.txt"
+               DELIMITED BY SIZE INTO WS-SORTED-FILE3-NAME
+           STRING "inputfile4_" WS-RUN-DATE-TEXT "_sorted.txt"
+               DELIMITED BY SIZE INTO WS-SORTED-FILE4-NAME.
+
+       *> writes the run date this run used, into RUN-DATE-FILE, so
+       *> CHECKNAMES_LINE_SEQ can pick up the same date instead of
+       *> deriving its own - see the SELECT RUN-DATE-FILE comment above.
+       042-WRITE-RUN-DATE-FILE.
+           OPEN OUTPUT RUN-DATE-FILE
+           IF FS-RUN-DATE-FILE NOT EQUAL '00' THEN
+               DISPLAY "SOMETHING WRONG WHEN OPENING RUN-DATE-FILE"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           WRITE RUN-DATE-FILE-REC FROM WS-RUN-DATE-TEXT
+           IF FS-RUN-DATE-FILE NOT EQUAL '00' THEN
+               DISPLAY "SOMETHING WRONG WHEN WRITING RUN-DATE-FILE"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           CLOSE RUN-DATE-FILE.
+
+       *> reads the one-record control-total file that carries the
+       *> expected count for each of the four input files. This file
+       *> is optional: when it has not been supplied (FS-CTL-COUNTS =
+       *> '35', file not found) the run still counts and reports the
+       *> four input files as usual, with 355-BALANCE-COUNTS simply
+       *> skipping the comparison it has nothing to compare against.
+       045-READ-CONTROL-COUNTS.
+           OPEN INPUT CTL-COUNTS-FILE
+           IF FS-CTL-COUNTS EQUAL '35' THEN
+               DISPLAY "CTL-COUNTS-FILE NOT SUPPLIED FOR THIS RUN - "
+                   "CONTROL TOTAL BALANCING WILL BE SKIPPED"
+           ELSE
+               IF FS-CTL-COUNTS NOT EQUAL '00' THEN
+                   DISPLAY "SOMETHING WRONG WHEN OPENING "
+                       "CTL-COUNTS-FILE"
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               READ CTL-COUNTS-FILE INTO CTL-COUNTS-REC
+               IF FS-CTL-COUNTS NOT EQUAL '00' THEN
+                   DISPLAY "SOMETHING WRONG WHEN READING "
+                       "CTL-COUNTS-FILE"
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               MOVE CTL-EXPECTED-FILE1 TO EXPECTED-COUNT-FILE1
+               MOVE CTL-EXPECTED-FILE2 TO EXPECTED-COUNT-FILE2
+               MOVE CTL-EXPECTED-FILE3 TO EXPECTED-COUNT-FILE3
+               MOVE CTL-EXPECTED-FILE4 TO EXPECTED-COUNT-FILE4
+
+               SET CTL-COUNTS-AVAILABLE TO TRUE
+
+               CLOSE CTL-COUNTS-FILE
+           END-IF.
+
+       *> sequences each input file on its natural key into a work
+       *> file, so the count/exception pass sees a predictable order
+       *> instead of file-arrival order. FILE1 and FILE4 are sorted
+       *> through an input procedure, rather than a straight USING,
+       *> so that each record's original file-arrival sequence number
+       *> can be attached ahead of the sort - see 046-NUMBER-FILE1-
+       *> RECORDS and 048-NUMBER-FILE4-RECORDS. FILE2 and FILE3 carry
+       *> no per-record exception report, so they are sorted with a
+       *> plain USING/GIVING as before.
+       047-SORT-INPUT-FILES.
+           SORT SORTWK1 ON ASCENDING KEY SRT-SURNAME-FILE1
+               INPUT PROCEDURE IS 046-NUMBER-FILE1-RECORDS
+               GIVING SORTED-FILE1
+
+           SORT SORTWK2 ON ASCENDING KEY SRT-COUNTRY-FILE2
+               USING IN-FILE2
+               GIVING SORTED-FILE2
+
+           SORT SORTWK3 ON ASCENDING KEY SRT-NAME-FILE3
+               USING IN-FILE3
+               GIVING SORTED-FILE3
+
+           SORT SORTWK4 ON ASCENDING KEY SRT-SURNAME-FILE4
+               INPUT PROCEDURE IS 048-NUMBER-FILE4-RECORDS
+               GIVING SORTED-FILE4.
+
+       *> opens IN-FILE1 and RELEASEs every record to the sort with
+       *> its original file-arrival sequence number prefixed ahead of
+       *> its data, so that number survives into SORTED-FILE1 even
+       *> though the sort itself reorders the records by surname.
+       046-NUMBER-FILE1-RECORDS.
            OPEN INPUT IN-FILE1
-           IF FS-IN-FILE1 NOT EQUAL '00'THEN
+           IF FS-IN-FILE1 NOT EQUAL '00' THEN
                DISPLAY "SOMETHING WRONG WHEN OPENING FILE 1"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
            END-IF
-           
-           OPEN INPUT IN-FILE2
-           IF FS-IN-FILE2 NOT EQUAL '00'THEN
+
+           MOVE ZERO TO REC-NUM-IN-FILE1
+           MOVE ZERO TO LOOP-EXIT-FLAG
+           PERFORM 0461-RELEASE-FILE1-RECORD UNTIL EXIT-FLAG
+           MOVE ZERO TO LOOP-EXIT-FLAG
+
+           CLOSE IN-FILE1.
+
+       *> reads one raw IN-FILE1 record and releases it to the sort
+       *> with its original sequence number attached.
+       0461-RELEASE-FILE1-RECORD.
+           READ IN-FILE1 INTO FE-IN-FILE1
+
+           IF FS-IN-FILE1 NOT EQUAL '00' AND FS-IN-FILE1 NOT EQUAL '10'
+           THEN
+               DISPLAY "SOMETHING WENT WRONG WHEN READING FILE1"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF FS-IN-FILE1 EQUAL '00' THEN
+               ADD 1 TO REC-NUM-IN-FILE1
+               MOVE REC-NUM-IN-FILE1   TO SRT-ORIG-SEQ-FILE1
+               MOVE FE-NAME-IN-FILE1    TO SRT-NAME-FILE1
+               MOVE FE-SURNAME-IN-FILE1 TO SRT-SURNAME-FILE1
+               MOVE FE-PHONE-IN-FILE1   TO SRT-PHONE-FILE1
+               RELEASE SORTWK1-REC
+           END-IF
+
+           IF FS-IN-FILE1 EQUAL '10' THEN
+               SET EXIT-FLAG TO TRUE
+           END-IF.
+
+       *> opens IN-FILE4 and RELEASEs every record to the sort with
+       *> its original sequence number attached, the same way
+       *> 046-NUMBER-FILE1-RECORDS does for FILE1.
+       048-NUMBER-FILE4-RECORDS.
+           OPEN INPUT IN-FILE4
+           IF FS-IN-FILE4 NOT EQUAL '00' THEN
+               DISPLAY "SOMETHING WRONG WHEN OPENING FILE 4"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO REC-NUM-IN-FILE4
+           MOVE ZERO TO LOOP-EXIT-FLAG
+           PERFORM 0481-RELEASE-FILE4-RECORD UNTIL EXIT-FLAG
+           MOVE ZERO TO LOOP-EXIT-FLAG
+
+           CLOSE IN-FILE4.
+
+       *> reads one raw IN-FILE4 record and releases it to the sort
+       *> with its original sequence number attached.
+       0481-RELEASE-FILE4-RECORD.
+           READ IN-FILE4 INTO FE-IN-FILE4
+
+           IF FS-IN-FILE4 NOT EQUAL '00' AND FS-IN-FILE4 NOT EQUAL '10'
+           THEN
+               DISPLAY "SOMETHING WENT WRONG WHEN READING FILE4"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF FS-IN-FILE4 EQUAL '00' THEN
+               ADD 1 TO REC-NUM-IN-FILE4
+               MOVE REC-NUM-IN-FILE4 TO SRT-ORIG-SEQ-FILE4
+               MOVE FE-SURNAME-IN-FILE4
+                   TO SRT-SURNAME-FILE4
+               MOVE FE-INVENTION-IN-FILE4
+                   TO SRT-INVENTION-FILE4
+               MOVE FE-YEAR-OF-DISCOVERY-IN-FILE4
+                   TO SRT-YEAR-OF-DISCOVERY-FILE4
+               RELEASE SORTWK4-REC
+           END-IF
+
+           IF FS-IN-FILE4 EQUAL '10' THEN
+               SET EXIT-FLAG TO TRUE
+           END-IF.
+
+       050-OPEN-INPUT-FILES.
+           OPEN INPUT SORTED-FILE1
+           IF FS-SORTED-FILE1 NOT EQUAL '00'THEN
+               DISPLAY "SOMETHING WRONG WHEN OPENING FILE 1"
+           END-IF
+
+           OPEN INPUT SORTED-FILE2
+           IF FS-SORTED-FILE2 NOT EQUAL '00'THEN
                DISPLAY "SOMETHING WRONG WHEN OPENING FILE 2"
            END-IF
 
-           OPEN INPUT IN-FILE3
-           IF FS-IN-FILE3 NOT EQUAL '00' THEN
+           OPEN INPUT SORTED-FILE3
+           IF FS-SORTED-FILE3 NOT EQUAL '00' THEN
                DISPLAY "SOMETHING WRONG WHEN OPENING FILE 3"
            END-IF
 
 
-           OPEN INPUT IN-FILE4
-           IF FS-IN-FILE4 NOT EQUAL '00'THEN
+           OPEN INPUT SORTED-FILE4
+           IF FS-SORTED-FILE4 NOT EQUAL '00'THEN
                DISPLAY "SOMETHING WRONG WHEN OPENING FILE 4"
            END-IF.
 
@@ -131,74 +537,103 @@
            MOVE ZERO TO LOOP-EXIT-FLAG.
 
        100-COUNT-ENTRIES-FILE1.
-           READ IN-FILE1 INTO FE-IN-FILE1
-           
-           IF FS-IN-FILE1 NOT EQUAL '00' AND '10' THEN
+           READ SORTED-FILE1 INTO FE-SORTED-FILE1
+
+           IF FS-SORTED-FILE1 NOT EQUAL '00' AND '10' THEN
                DISPLAY "SOMETHING WENT WRONG WHEN READING FILE1"
+               MOVE 8 TO RETURN-CODE
                STOP RUN
            END-IF
 
-           IF FS-IN-FILE1 EQUAL '00' THEN
+           IF FS-SORTED-FILE1 EQUAL '00' THEN
                ADD 1 TO COUNTER-IN-FILE1
+               MOVE FE-ORIG-SEQ-FILE1 TO REC-NUM-IN-FILE1
+               IF FE-SORTED-PHONE-FILE1 IS NOT NUMERIC THEN
+                   ADD 1 TO EXCEPTION-COUNT-FILE1
+                   DISPLAY "EXCEPTION - FILE1 RECORD " REC-NUM-IN-FILE1
+                       ": INVALID PHONE '" FE-SORTED-PHONE-FILE1 "'"
+               END-IF
            END-IF
 
-           IF FS-IN-FILE1 EQUAL '10' THEN
+           IF FS-SORTED-FILE1 EQUAL '10' THEN
                SET EXIT-FLAG TO TRUE
            END-IF.
 
        150-COUNT-ENTRIES-FILE2.
-           READ IN-FILE2 INTO FE-IN-FILE2
-           
-           IF FS-IN-FILE2 NOT EQUAL '00' AND '10' THEN
+           READ SORTED-FILE2 INTO FE-IN-FILE2
+
+           IF FS-SORTED-FILE2 NOT EQUAL '00' AND '10' THEN
                DISPLAY "SOMETHING WENT WRONG WHEN READING FILE2"
+               MOVE 8 TO RETURN-CODE
                STOP RUN
            END-IF
 
-           IF FS-IN-FILE2 EQUAL '00' THEN
+           IF FS-SORTED-FILE2 EQUAL '00' THEN
                ADD 1 TO COUNTER-IN-FILE2
            END-IF
 
-           IF FS-IN-FILE2 EQUAL '10' THEN
+           IF FS-SORTED-FILE2 EQUAL '10' THEN
                SET EXIT-FLAG TO TRUE
            END-IF.
 
        200-COUNT-ENTRIES-FILE3.
-           READ IN-FILE3 INTO FE-IN-FILE3
-           
-           IF FS-IN-FILE3 NOT EQUAL '00' AND '10' THEN
+           READ SORTED-FILE3 INTO FE-IN-FILE3
+
+           IF FS-SORTED-FILE3 NOT EQUAL '00' AND '10' THEN
                DISPLAY "SOMETHING WENT WRONG WHEN READING FILE3"
+               MOVE 8 TO RETURN-CODE
                STOP RUN
            END-IF
 
-           IF FS-IN-FILE3 EQUAL '00' THEN
+           IF FS-SORTED-FILE3 EQUAL '00' THEN
                ADD 1 TO COUNTER-IN-FILE3
            END-IF
 
-           IF FS-IN-FILE3 EQUAL '10' THEN
+           IF FS-SORTED-FILE3 EQUAL '10' THEN
                SET EXIT-FLAG TO TRUE
            END-IF.
 
        250-COUNT-ENTRIES-FILE4.
-           READ IN-FILE4 INTO FE-IN-FILE4
-           
-           IF FS-IN-FILE4 NOT EQUAL '00' AND '10' THEN
+           READ SORTED-FILE4 INTO FE-SORTED-FILE4
+
+           IF FS-SORTED-FILE4 NOT EQUAL '00' AND '10' THEN
                DISPLAY "SOMETHING WENT WRONG WHEN READING FILE4"
+               MOVE 8 TO RETURN-CODE
                STOP RUN
            END-IF
 
-           IF FS-IN-FILE4 EQUAL '00' THEN
+           IF FS-SORTED-FILE4 EQUAL '00' THEN
                ADD 1 TO COUNTER-IN-FILE4
+               MOVE FE-ORIG-SEQ-FILE4 TO REC-NUM-IN-FILE4
+               IF FE-SORTED-YEAR-OF-DISCOVERY-FILE4 IS NOT NUMERIC THEN
+                   ADD 1 TO EXCEPTION-COUNT-FILE4
+                   DISPLAY "EXCEPTION - FILE4 RECORD " REC-NUM-IN-FILE4
+                       ": INVALID YEAR-OF-DISCOVERY '"
+                       FE-SORTED-YEAR-OF-DISCOVERY-FILE4 "'"
+               ELSE
+                   IF FE-SORTED-YEAR-OF-DISCOVERY-FILE4
+                      < MIN-YEAR-OF-DISCOVERY
+                      OR FE-SORTED-YEAR-OF-DISCOVERY-FILE4
+                         > WS-CURRENT-YEAR
+                   THEN
+                       ADD 1 TO EXCEPTION-COUNT-FILE4
+                       DISPLAY "EXCEPTION - FILE4 RECORD "
+                           REC-NUM-IN-FILE4
+                           ": INVALID YEAR-OF-DISCOVERY '"
+                           FE-SORTED-YEAR-OF-DISCOVERY-FILE4 "'"
+                   END-IF
+               END-IF
            END-IF
 
-           IF FS-IN-FILE4 EQUAL '10' THEN
+           IF FS-SORTED-FILE4 EQUAL '10' THEN
                SET EXIT-FLAG TO TRUE
            END-IF.
 
        300-CLOSE-INPUT-FILES.
-           CLOSE IN-FILE1
-           CLOSE IN-FILE2
-           CLOSE IN-FILE3
-           CLOSE IN-FILE4.
+           CLOSE SORTED-FILE1
+           CLOSE SORTED-FILE2
+           CLOSE SORTED-FILE3
+           CLOSE SORTED-FILE4.
 
        350-DISPLAY-RESULTS.
            DISPLAY "Number of records in file 1: "
@@ -208,4 +643,77 @@
            DISPLAY "Number of records in file 3: "
            DISPLAY COUNTER-IN-FILE3
            DISPLAY "Number of records in file 4: "
-           DISPLAY COUNTER-IN-FILE4.
+           DISPLAY COUNTER-IN-FILE4
+           DISPLAY "Number of exceptions in file 1: "
+           DISPLAY EXCEPTION-COUNT-FILE1
+           DISPLAY "Number of exceptions in file 4: "
+           DISPLAY EXCEPTION-COUNT-FILE4.
+
+       *> compares each actual counter against its expected count and
+       *> flags/displays any file that comes up out of balance. When
+       *> CTL-COUNTS-FILE was not supplied for this run there is
+       *> nothing to compare against, so the comparison is skipped
+       *> rather than treated as an out-of-balance condition.
+       355-BALANCE-COUNTS.
+           IF NOT CTL-COUNTS-AVAILABLE THEN
+               DISPLAY "CONTROL TOTAL BALANCING: SKIPPED - "
+                   "CTL-COUNTS-FILE NOT SUPPLIED FOR THIS RUN"
+           ELSE
+               IF COUNTER-IN-FILE1 NOT EQUAL EXPECTED-COUNT-FILE1 THEN
+                   SET OUT-OF-BALANCE TO TRUE
+                   DISPLAY "FILE 1 OUT OF BALANCE - EXPECTED "
+                       EXPECTED-COUNT-FILE1 " ACTUAL " COUNTER-IN-FILE1
+               END-IF
+
+               IF COUNTER-IN-FILE2 NOT EQUAL EXPECTED-COUNT-FILE2 THEN
+                   SET OUT-OF-BALANCE TO TRUE
+                   DISPLAY "FILE 2 OUT OF BALANCE - EXPECTED "
+                       EXPECTED-COUNT-FILE2 " ACTUAL " COUNTER-IN-FILE2
+               END-IF
+
+               IF COUNTER-IN-FILE3 NOT EQUAL EXPECTED-COUNT-FILE3 THEN
+                   SET OUT-OF-BALANCE TO TRUE
+                   DISPLAY "FILE 3 OUT OF BALANCE - EXPECTED "
+                       EXPECTED-COUNT-FILE3 " ACTUAL " COUNTER-IN-FILE3
+               END-IF
+
+               IF COUNTER-IN-FILE4 NOT EQUAL EXPECTED-COUNT-FILE4 THEN
+                   SET OUT-OF-BALANCE TO TRUE
+                   DISPLAY "FILE 4 OUT OF BALANCE - EXPECTED "
+                       EXPECTED-COUNT-FILE4 " ACTUAL " COUNTER-IN-FILE4
+               END-IF
+
+               IF OUT-OF-BALANCE THEN
+                   DISPLAY "CONTROL TOTAL BALANCING: OUT OF BALANCE"
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   DISPLAY "CONTROL TOTAL BALANCING: IN BALANCE"
+               END-IF
+           END-IF.
+
+       *> appends one line to LOG-FILE with the run date/time and the
+       *> four counters, so run volumes stay auditable across runs.
+       360-LOG-RUN-RESULTS.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           OPEN EXTEND LOG-FILE
+           IF FS-LOG-FILE EQUAL '35' THEN
+               OPEN OUTPUT LOG-FILE
+           END-IF
+
+           IF FS-LOG-FILE NOT EQUAL '00' THEN
+               DISPLAY "SOMETHING WRONG WHEN OPENING LOG-FILE"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO LOG-LINE
+           MOVE WS-CURRENT-DATE TO LOG-RUN-DATE
+           MOVE WS-CURRENT-TIME TO LOG-RUN-TIME
+           MOVE COUNTER-IN-FILE1 TO LOG-COUNTER1
+           MOVE COUNTER-IN-FILE2 TO LOG-COUNTER2
+           MOVE COUNTER-IN-FILE3 TO LOG-COUNTER3
+           MOVE COUNTER-IN-FILE4 TO LOG-COUNTER4
+           WRITE LOG-FILE-REC FROM LOG-LINE
+
+           CLOSE LOG-FILE.
