@@ -2,86 +2,541 @@
        PROGRAM-ID. CHECKNAMES_LINE_SEQ.
        DATE-WRITTEN. SEPTEMBER 21ST 2020.
        AUTHOR. KEVIN DE NOTARIIS.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT IN-FILE ASSIGN TO "inputfile_line_seq.txt" 
+           *> IN-FILE and OUT-FILE are assigned to run-dated names,
+           *> built by 045-BUILD-FILE-NAMES from the day's run date, so
+           *> each day's roster and its results are kept as their own
+           *> files instead of being overwritten by the next run.
+           *> ASSIGN TO DYNAMIC is required here, not plain ASSIGN TO -
+           *> under this dialect a plain ASSIGN TO identifier-1 is
+           *> resolved as an external (ddname-style) reference and
+           *> never opens the file whose name is actually sitting in
+           *> the WS field at run time, only ASSIGN TO DYNAMIC does.
+           SELECT IN-FILE ASSIGN TO DYNAMIC WS-IN-FILE-NAME
                FILE STATUS IS FS-IN-FILE
                ORGANIZATION IS LINE SEQUENTIAL.
-           
-           SELECT OUT-FILE ASSIGN TO "outputfile_line_seq".
-           
-       
+
+           SELECT NAME-LIST-FILE ASSIGN TO "namelist.txt"
+               FILE STATUS IS FS-NAME-LIST
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-FILE-NAME
+               FILE STATUS IS FS-OUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> control file telling us whether to run today's searches
+           *> by full scan of IN-FILE (the default) or by direct key
+           *> lookup against ROSTER-MASTER - see 042-READ-SEARCH-MODE.
+           SELECT MODE-FILE ASSIGN TO "searchmode.txt"
+               FILE STATUS IS FS-MODE-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> one-record control file carrying the run date COUNT-
+           *> ENTRIES actually used for its own dated file names, so
+           *> this program can pick up that same date instead of
+           *> deriving its own - see 040-GET-CURRENT-DATE, and COUNT-
+           *> ENTRIES' SELECT RUN-DATE-FILE/042-WRITE-RUN-DATE-FILE.
+           SELECT RUN-DATE-FILE ASSIGN TO "rundate.txt"
+               FILE STATUS IS FS-RUN-DATE-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           *> the indexed roster, keyed on name+surname+sequence, that
+           *> 060-LOAD-ROSTER-MASTER builds from IN-FILE so ad hoc
+           *> single-name checks can READ it directly by key instead
+           *> of paying for a full sequential pass every time. The
+           *> sequence number is part of the key (not just data) so
+           *> that two source records sharing the same name and
+           *> surname still get two distinct ROSTER-MASTER entries
+           *> instead of the second WRITE being rejected as a
+           *> duplicate key.
+           SELECT ROSTER-MASTER ASSIGN TO DYNAMIC WS-ROSTER-MASTER-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RM-KEY
+               FILE STATUS IS FS-ROSTER-MASTER.
+
+
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE.
            01 FEC-IN-FILE PIC X(40).
-               
+
+       FD NAME-LIST-FILE.
+           01 NAME-LIST-REC PIC X(20).
+
        FD OUT-FILE.
-           01 OUT-FILE-STRING    PIC A(11).
-       
+           01 OUT-FILE-STRING    PIC X(60).
+
+       FD MODE-FILE.
+           01 MODE-FILE-REC PIC X(01).
+
+       FD RUN-DATE-FILE.
+           01 RUN-DATE-FILE-REC PIC X(8).
+
+       FD ROSTER-MASTER.
+           01 ROSTER-MASTER-REC.
+               02 RM-KEY.
+                   03 RM-NAME-SURNAME.
+                       04 RM-NAME     PIC X(20).
+                       04 RM-SURNAME  PIC X(20).
+                   03 RM-SEQ          PIC 9(06).
+
        WORKING-STORAGE SECTION.
-           *> we define here the file status of the input file.
-           01 FS-IN-FILE   PIC 9(2).
-           
-           *> define the name we would like to search for in the file.
-           01 NAME-TO-SRCHFOR PIC X(20) VALUE 'MARIA               '.
-           
+           *> we define here the file status of the input file, the
+           *> name-list control file and the output file.
+           01 FS-IN-FILE       PIC 9(2).
+           01 FS-NAME-LIST     PIC 9(2).
+           01 FS-OUT-FILE      PIC 9(2).
+           01 FS-MODE-FILE     PIC 9(2).
+           01 FS-ROSTER-MASTER PIC 9(2).
+           01 FS-RUN-DATE-FILE PIC 9(2).
+
+           *> define the search-mode switch, read from MODE-FILE: 'S'
+           *> (the default, used when MODE-FILE does not exist) runs
+           *> the existing full scan of IN-FILE; 'D' runs the direct
+           *> ROSTER-MASTER key lookup instead.
+           01 WS-SEARCH-MODE PIC X(01) VALUE 'S'.
+               88  SEARCH-MODE-DIRECT VALUE 'D'.
+               88  SEARCH-MODE-SCAN   VALUE 'S'.
+
+           *> define the name currently being searched for, loaded
+           *> from NAME-LIST-FILE, one entry per PERFORM of
+           *> 100-SRCHFOR-NAME.
+           01 NAME-TO-SRCHFOR PIC X(20).
+
            *> define the variables in which we read from input.
            01 FILE-ENTRIES.
                02 FE-NAME      PIC X(20).
                02 FE-SURNAME   PIC X(20).
-           
-           *> define the condition to exit the loop.
+
+           *> define the sequence number of the record currently being
+           *> read from IN-FILE, and the number of matches found for
+           *> the name currently being searched for.
+           01 REC-NUM-IN-FILE PIC 9(6) VALUE ZERO.
+           01 MATCH-COUNT     PIC 9(4) VALUE ZERO.
+
+           *> define the condition to exit the inner (IN-FILE) loop.
            01 LOOP-EXIT-FLAG   PIC 9 VALUE ZERO.
                88  EXIT-FLAG  VALUE 1.
-               
-           *> define the strings to be written in the output file.
-           01 OUTPUT-STRING PIC A(11).
-           
+
+           *> define the condition to exit the outer (NAME-LIST-FILE)
+           *> loop.
+           01 NAMELIST-EXIT-FLAG PIC 9 VALUE ZERO.
+               88  EXIT-FLAG-NAMELIST VALUE 1.
+
+           *> define the number of names loaded into NAME-TABLE from
+           *> NAME-LIST-FILE, and the table itself. In scan mode this
+           *> lets 080-SRCHFOR-ALL-NAMES check every IN-FILE record,
+           *> in one single pass, against every wanted name, instead
+           *> of reopening and rereading IN-FILE once per name.
+           01 NAME-COUNT PIC 9(4) VALUE ZERO.
+
+           01 NAME-TABLE.
+               02 NT-ENTRY OCCURS 1 TO 500 TIMES
+                           DEPENDING ON NAME-COUNT
+                           INDEXED BY NT-IDX.
+                   03 NT-NAME        PIC X(20).
+                   03 NT-MATCH-COUNT PIC 9(4) VALUE ZERO.
+
+           *> define the line to be written to the output file: the
+           *> name searched for, the surname of the matching record
+           *> (blank on the summary line), the sequence number of the
+           *> matching record (or the total match count on the
+           *> summary line), and the trovato/non trovato result.
+           01 OUTPUT-LINE.
+               02 OUT-NAME      PIC X(20).
+               02 FILLER        PIC X(01) VALUE SPACE.
+               02 OUT-SURNAME   PIC X(20).
+               02 FILLER        PIC X(01) VALUE SPACE.
+               02 OUT-SEQ       PIC 9(06).
+               02 FILLER        PIC X(01) VALUE SPACE.
+               02 OUT-RESULT    PIC X(11).
+
+           *> define the run date, used to build the run-dated file
+           *> names below.
+           01 WS-RUN-DATE.
+               02 WS-RUN-DATE-TEXT PIC X(8).
+
+           *> define the run-dated IN-FILE and OUT-FILE names, built
+           *> by 045-BUILD-FILE-NAMES from WS-RUN-DATE.
+           01 WS-IN-FILE-NAME       PIC X(35).
+           01 WS-OUT-FILE-NAME      PIC X(35).
+           01 WS-ROSTER-MASTER-NAME PIC X(35).
+
        PROCEDURE DIVISION.
-           
-           PERFORM 050-OPEN-INPUT-FILE.
-           
-           PERFORM 100-SRCHFOR-NAME UNTIL EXIT-FLAG.
-           
-           CLOSE IN-FILE.
-           
+
+           PERFORM 040-GET-CURRENT-DATE.
+
+           PERFORM 042-READ-SEARCH-MODE.
+
+           PERFORM 045-BUILD-FILE-NAMES.
+
+           PERFORM 050-OPEN-FILES.
+
+           IF SEARCH-MODE-DIRECT THEN
+               PERFORM 060-LOAD-ROSTER-MASTER
+               OPEN INPUT ROSTER-MASTER
+               IF FS-ROSTER-MASTER NOT EQUAL '00' THEN
+                   DISPLAY "SOMETHING WRONG WHEN TRYING TO OPEN "
+                       "ROSTER-MASTER"
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM 090-SRCHFOR-EACH-NAME UNTIL EXIT-FLAG-NAMELIST
+               CLOSE ROSTER-MASTER
+           ELSE
+               PERFORM 070-LOAD-NAME-TABLE
+               PERFORM 080-SRCHFOR-ALL-NAMES
+           END-IF
+
+           PERFORM 300-CLOSE-FILES.
+
        STOP RUN.
-       
-       050-OPEN-INPUT-FILE.
+
+       *> picks up the run date COUNT-ENTRIES used for its own dated
+       *> file names, from RUN-DATE-FILE, so a restart of this step on
+       *> a later calendar day than the original COUNT-ENTRIES run
+       *> still looks for that same day's files rather than today's.
+       *> When RUN-DATE-FILE does not exist (FS-RUN-DATE-FILE = '35',
+       *> e.g. this program run standalone, outside the JCL chain) the
+       *> run date is derived the way it always has been, from today's
+       *> date.
+       040-GET-CURRENT-DATE.
+           OPEN INPUT RUN-DATE-FILE
+           IF FS-RUN-DATE-FILE EQUAL '35' THEN
+               ACCEPT WS-RUN-DATE-TEXT FROM DATE YYYYMMDD
+           ELSE
+               IF FS-RUN-DATE-FILE NOT EQUAL '00' THEN
+                   DISPLAY "SOMETHING WRONG WHEN OPENING "
+                       "RUN-DATE-FILE"
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               READ RUN-DATE-FILE INTO WS-RUN-DATE-TEXT
+               IF FS-RUN-DATE-FILE NOT EQUAL '00' THEN
+                   DISPLAY "SOMETHING WRONG WHEN READING "
+                       "RUN-DATE-FILE"
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               CLOSE RUN-DATE-FILE
+           END-IF.
+
+       *> reads the search-mode control file, defaulting to the full
+       *> scan (SEARCH-MODE-SCAN) whenever MODE-FILE does not exist, so
+       *> a run with no MODE-FILE behaves exactly as it always has.
+       042-READ-SEARCH-MODE.
+           OPEN INPUT MODE-FILE
+           IF FS-MODE-FILE EQUAL '35' THEN
+               MOVE 'S' TO WS-SEARCH-MODE
+           ELSE
+               IF FS-MODE-FILE NOT EQUAL '00' THEN
+                   DISPLAY "SOMETHING WRONG WHEN OPENING MODE-FILE"
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               READ MODE-FILE INTO WS-SEARCH-MODE
+               IF FS-MODE-FILE EQUAL '00' OR FS-MODE-FILE EQUAL '10'
+                   CONTINUE
+               ELSE
+                   DISPLAY "SOMETHING WRONG WHEN READING MODE-FILE"
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               CLOSE MODE-FILE
+           END-IF.
+
+       *> builds the run-dated IN-FILE, OUT-FILE and ROSTER-MASTER
+       *> names from the run date, so each day's roster, its search
+       *> results and its indexed copy are kept apart from every other
+       *> day's.
+       045-BUILD-FILE-NAMES.
+           STRING "inputfile_line_seq_" WS-RUN-DATE-TEXT ".txt"
+               DELIMITED BY SIZE INTO WS-IN-FILE-NAME
+           STRING "outputfile_line_seq_" WS-RUN-DATE-TEXT ".txt"
+               DELIMITED BY SIZE INTO WS-OUT-FILE-NAME
+           STRING "roster_master_" WS-RUN-DATE-TEXT ".idx"
+               DELIMITED BY SIZE INTO WS-ROSTER-MASTER-NAME.
+
+       050-OPEN-FILES.
+           OPEN INPUT NAME-LIST-FILE
+           IF FS-NAME-LIST NOT EQUAL '00' THEN
+               DISPLAY "SOMETHING WRONG WHEN TRYING TO OPEN "
+                   "NAME-LIST-FILE"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT OUT-FILE
+           IF FS-OUT-FILE NOT EQUAL '00' THEN
+               DISPLAY "SOMETHING WRONG WHEN TRYING TO OPEN OUT-FILE"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       *> builds today's ROSTER-MASTER from IN-FILE, one indexed
+       *> record per roster entry, keyed on name+surname, keeping the
+       *> original sequence number so OUT-SEQ still reports the same
+       *> value it would under a full scan.
+       060-LOAD-ROSTER-MASTER.
            OPEN INPUT IN-FILE
-               IF FS-IN-FILE NOT EQUAL '00' THEN
-                   DISPLAY "SOMETHING WRONG WHEN TRYING TO OPEN IN-FILE"
+           IF FS-IN-FILE NOT EQUAL '00' THEN
+               DISPLAY "SOMETHING WRONG WHEN TRYING TO OPEN IN-FILE"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ROSTER-MASTER
+           IF FS-ROSTER-MASTER NOT EQUAL '00' THEN
+               DISPLAY "SOMETHING WRONG WHEN TRYING TO OPEN "
+                   "ROSTER-MASTER"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO LOOP-EXIT-FLAG
+           MOVE ZERO TO REC-NUM-IN-FILE
+           PERFORM 065-LOAD-ROSTER-MASTER-RECORD UNTIL EXIT-FLAG
+
+           CLOSE IN-FILE
+           CLOSE ROSTER-MASTER.
+
+       *> reads one IN-FILE record and writes its ROSTER-MASTER entry.
+       *> RM-SEQ is part of the key, so two records with the same
+       *> name and surname still get two distinct entries here - the
+       *> key can only collide if REC-NUM-IN-FILE itself repeats,
+       *> which cannot happen within a single load pass.
+       065-LOAD-ROSTER-MASTER-RECORD.
+           READ IN-FILE INTO FILE-ENTRIES.
+
+           IF FS-IN-FILE NOT EQUAL '00' AND FS-IN-FILE NOT EQUAL '10'
+           THEN
+               DISPLAY "SOMETHING WRONG WHEN READING THE INPUT FILE"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF FS-IN-FILE EQUAL '00' THEN
+               ADD 1 TO REC-NUM-IN-FILE
+               MOVE FE-NAME TO RM-NAME
+               MOVE FE-SURNAME TO RM-SURNAME
+               MOVE REC-NUM-IN-FILE TO RM-SEQ
+               WRITE ROSTER-MASTER-REC
+               IF FS-ROSTER-MASTER NOT EQUAL '00' THEN
+                   DISPLAY "SOMETHING WRONG WRITING ROSTER-MASTER "
+                       "RECORD " REC-NUM-IN-FILE
+                   MOVE 8 TO RETURN-CODE
                    STOP RUN
-               END-IF.
-       
+               END-IF
+           END-IF.
+
+           IF FS-IN-FILE EQUAL '10' THEN
+               SET EXIT-FLAG TO TRUE
+           END-IF.
+
+       *> reads one requested name from NAME-LIST-FILE and, in direct
+       *> mode, drives a key lookup against ROSTER-MASTER for it. Scan
+       *> mode does not come through here at all any more - it is
+       *> driven instead by 070-LOAD-NAME-TABLE/080-SRCHFOR-ALL-NAMES,
+       *> which check every wanted name against IN-FILE in a single
+       *> pass rather than reopening IN-FILE once per name.
+       090-SRCHFOR-EACH-NAME.
+           READ NAME-LIST-FILE INTO NAME-TO-SRCHFOR.
+
+           IF FS-NAME-LIST NOT EQUAL '00' AND
+             FS-NAME-LIST NOT EQUAL '10' THEN
+               DISPLAY "SOMETHING WRONG WHEN READING NAME-LIST-FILE"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF FS-NAME-LIST EQUAL '00' THEN
+               MOVE ZERO TO LOOP-EXIT-FLAG
+               MOVE ZERO TO REC-NUM-IN-FILE
+               MOVE ZERO TO MATCH-COUNT
+               PERFORM 110-SRCHFOR-NAME-DIRECT
+               PERFORM 150-WRITE-SUMMARY
+           END-IF.
+
+           IF FS-NAME-LIST EQUAL '10' THEN
+               SET EXIT-FLAG-NAMELIST TO TRUE
+           END-IF.
+
+       *> loads every requested name out of NAME-LIST-FILE into
+       *> NAME-TABLE, once, so that 080-SRCHFOR-ALL-NAMES can check a
+       *> single pass over IN-FILE against all of them at the same
+       *> time instead of paying for one full pass per name.
+       070-LOAD-NAME-TABLE.
+           MOVE ZERO TO NAME-COUNT.
+           MOVE ZERO TO NAMELIST-EXIT-FLAG.
+           PERFORM 075-LOAD-NAME-TABLE-ENTRY UNTIL EXIT-FLAG-NAMELIST.
+
+       *> reads one name off NAME-LIST-FILE into the next NAME-TABLE
+       *> slot.
+       075-LOAD-NAME-TABLE-ENTRY.
+           ADD 1 TO NAME-COUNT
+           READ NAME-LIST-FILE INTO NT-NAME (NAME-COUNT).
+
+           IF FS-NAME-LIST NOT EQUAL '00' AND
+             FS-NAME-LIST NOT EQUAL '10' THEN
+               DISPLAY "SOMETHING WRONG WHEN READING NAME-LIST-FILE"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF FS-NAME-LIST EQUAL '10' THEN
+               SUBTRACT 1 FROM NAME-COUNT
+               SET EXIT-FLAG-NAMELIST TO TRUE
+           END-IF.
+
+       *> opens IN-FILE exactly once, reads it top to bottom checking
+       *> every record against every entry in NAME-TABLE, then writes
+       *> the trovato/non trovato summary line for each requested
+       *> name once the pass is complete.
+       080-SRCHFOR-ALL-NAMES.
+           MOVE ZERO TO REC-NUM-IN-FILE
+           OPEN INPUT IN-FILE
+           IF FS-IN-FILE NOT EQUAL '00' THEN
+               DISPLAY "SOMETHING WRONG WHEN TRYING TO OPEN IN-FILE"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 100-SRCHFOR-NAME UNTIL EXIT-FLAG
+           CLOSE IN-FILE
+
+           PERFORM 155-WRITE-SUMMARY-LINE
+               VARYING NT-IDX FROM 1 BY 1
+               UNTIL NT-IDX > NAME-COUNT.
+
+       *> reads the whole of IN-FILE, top to bottom, checking each
+       *> record against every wanted name in NAME-TABLE.
        100-SRCHFOR-NAME.
            READ IN-FILE INTO FILE-ENTRIES.
-           
+
            IF FS-IN-FILE NOT EQUAL'00' AND FS-IN-FILE NOT EQUAL'10' THEN
                DISPLAY "SOMETHING WRONG WHEN READING THE INPUT FILE"
                CLOSE IN-FILE
+               MOVE 8 TO RETURN-CODE
                STOP RUN
            END-IF.
-           
-           IF FS-IN-FILE EQUAL '00' AND 
-             FE-NAME EQUAL NAME-TO-SRCHFOR THEN
-               SET EXIT-FLAG TO TRUE
-               MOVE 'trovato    ' TO OUTPUT-STRING
-               PERFORM 150-WRITE-OUTPUT
+
+           IF FS-IN-FILE EQUAL '00' THEN
+               ADD 1 TO REC-NUM-IN-FILE
+               PERFORM 105-SRCHFOR-NAME-IN-TABLE
            END-IF.
-           
+
            IF FS-IN-FILE EQUAL '10' THEN
                SET EXIT-FLAG TO TRUE
-               MOVE 'non trovato' TO OUTPUT-STRING
-               PERFORM 150-WRITE-OUTPUT
-           END-IF.
-           
-       *> open the output file, write it and then closes it.
-       150-WRITE-OUTPUT.
-           OPEN OUTPUT OUT-FILE.
-               WRITE OUT-FILE-STRING FROM OUTPUT-STRING.    
-           CLOSE OUT-FILE.
\ No newline at end of file
+           END-IF.
+
+       *> checks FE-NAME against every entry in NAME-TABLE, tallying a
+       *> match and writing a detail line for each one that wants it.
+       *> This has to walk the whole table, rather than SEARCH for the
+       *> first hit, because NAME-LIST-FILE can list the same name more
+       *> than once - each such entry is its own independent request
+       *> and needs its own match tally, not just the first entry's.
+       105-SRCHFOR-NAME-IN-TABLE.
+           PERFORM 107-CHECK-NAME-TABLE-ENTRY
+               VARYING NT-IDX FROM 1 BY 1
+               UNTIL NT-IDX > NAME-COUNT.
+
+       *> checks one NAME-TABLE entry against FE-NAME.
+       107-CHECK-NAME-TABLE-ENTRY.
+           IF NT-NAME (NT-IDX) EQUAL FE-NAME THEN
+               MOVE NT-NAME (NT-IDX) TO NAME-TO-SRCHFOR
+               ADD 1 TO NT-MATCH-COUNT (NT-IDX)
+               PERFORM 140-WRITE-DETAIL
+           END-IF.
+
+       *> positions ROSTER-MASTER at the first entry whose key is not
+       *> less than NAME-TO-SRCHFOR (with a low-values surname), then
+       *> reads forward from there so long as the name still matches -
+       *> a direct key lookup instead of a full sequential pass.
+       110-SRCHFOR-NAME-DIRECT.
+           MOVE NAME-TO-SRCHFOR TO RM-NAME
+           MOVE LOW-VALUES TO RM-SURNAME
+           MOVE ZEROS TO RM-SEQ
+           START ROSTER-MASTER KEY IS NOT LESS THAN RM-KEY
+
+           IF FS-ROSTER-MASTER NOT EQUAL '00' THEN
+               CONTINUE
+           ELSE
+               MOVE ZERO TO LOOP-EXIT-FLAG
+               PERFORM 120-READ-NEXT-DIRECT-MATCH UNTIL EXIT-FLAG
+           END-IF.
+
+       *> reads the next ROSTER-MASTER entry in key sequence; as long
+       *> as its name still matches NAME-TO-SRCHFOR it is one more
+       *> occurrence, otherwise (or at end of file) the run of matches
+       *> for this name is over.
+       120-READ-NEXT-DIRECT-MATCH.
+           READ ROSTER-MASTER NEXT RECORD.
+
+           IF FS-ROSTER-MASTER NOT EQUAL '00' AND
+             FS-ROSTER-MASTER NOT EQUAL '10' THEN
+               DISPLAY "SOMETHING WRONG WHEN READING ROSTER-MASTER"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF FS-ROSTER-MASTER EQUAL '00' THEN
+               IF RM-NAME EQUAL NAME-TO-SRCHFOR THEN
+                   ADD 1 TO MATCH-COUNT
+                   MOVE RM-SEQ TO REC-NUM-IN-FILE
+                   MOVE RM-SURNAME TO FE-SURNAME
+                   PERFORM 140-WRITE-DETAIL
+               ELSE
+                   SET EXIT-FLAG TO TRUE
+               END-IF
+           END-IF.
+
+           IF FS-ROSTER-MASTER EQUAL '10' THEN
+               SET EXIT-FLAG TO TRUE
+           END-IF.
+
+       *> writes one detail line for a matching record.
+       140-WRITE-DETAIL.
+           MOVE SPACES TO OUTPUT-LINE
+           MOVE NAME-TO-SRCHFOR TO OUT-NAME
+           MOVE FE-SURNAME TO OUT-SURNAME
+           MOVE REC-NUM-IN-FILE TO OUT-SEQ
+           MOVE 'trovato    ' TO OUT-RESULT
+           WRITE OUT-FILE-STRING FROM OUTPUT-LINE.
+
+       *> writes the trovato/non trovato summary line, with the total
+       *> number of matches found, for the name just searched for.
+       150-WRITE-SUMMARY.
+           MOVE SPACES TO OUTPUT-LINE
+           MOVE NAME-TO-SRCHFOR TO OUT-NAME
+           MOVE MATCH-COUNT TO OUT-SEQ
+           IF MATCH-COUNT > ZERO THEN
+               MOVE 'trovato    ' TO OUT-RESULT
+           ELSE
+               MOVE 'non trovato' TO OUT-RESULT
+           END-IF
+           WRITE OUT-FILE-STRING FROM OUTPUT-LINE.
+
+       *> writes the trovato/non trovato summary line for one
+       *> NAME-TABLE entry, once the single pass over IN-FILE driven
+       *> by 080-SRCHFOR-ALL-NAMES is complete.
+       155-WRITE-SUMMARY-LINE.
+           MOVE SPACES TO OUTPUT-LINE
+           MOVE NT-NAME (NT-IDX) TO OUT-NAME
+           MOVE NT-MATCH-COUNT (NT-IDX) TO OUT-SEQ
+           IF NT-MATCH-COUNT (NT-IDX) > ZERO THEN
+               MOVE 'trovato    ' TO OUT-RESULT
+           ELSE
+               MOVE 'non trovato' TO OUT-RESULT
+           END-IF
+           WRITE OUT-FILE-STRING FROM OUTPUT-LINE.
+
+       300-CLOSE-FILES.
+           CLOSE NAME-LIST-FILE
+           CLOSE OUT-FILE.
